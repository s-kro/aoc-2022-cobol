@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. aoc_2022-1e.
+       AUTHOR. Stephen Krochenski.
+       DATE-WRITTEN. Aug 09 2026.
+       REMARKS. Advent of Code 2022 Day 1 - reconciliation step.
+           aoc_2022-1 and aoc_2022-1b both read the same aoc_2022-1.dat
+           independently and compute overlapping figures - aoc_2022-1's
+           max-calories output must always equal the rank-1 slot out
+           of aoc_2022-1b's sorted table. This program compares the
+           two programs' handoff result files, writes a discrepancy
+           report if they ever diverge, and sets RETURN-CODE so a
+           calling batch step can act on it.
+      *
+      * Must run after aoc_2022-1 and aoc_2022-1b - see the batch
+      * wrapper.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAX-RESULT
+           ASSIGN TO 'aoc_2022-1a.result'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TOP1-RESULT
+           ASSIGN TO 'aoc_2022-1b.result'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECON-RPT
+           ASSIGN TO 'aoc_2022-1-reconcile.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MAX-RESULT.
+       01 MAX-RESULT-LINE         PIC 9(12).
+
+       FD TOP1-RESULT.
+       01 TOP1-RESULT-LINE        PIC 9(12).
+
+       FD RECON-RPT.
+       01 RECON-RPT-LINE          PIC X(97) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MAX-CALORIES         PIC 9(12) VALUE 0.
+       01 WS-TOP1-CALORIES        PIC 9(12) VALUE 0.
+       01 WS-MAX-DISP             PIC Z(11)9.
+       01 WS-TOP1-DISP            PIC Z(11)9.
+
+       01 WS-RECON-LINE.
+           05 FILLER               PIC X(24)
+                VALUE '1A MAX-CALORIES: '.
+           05 WS-RL-MAX            PIC Z(11)9.
+           05 FILLER               PIC X(24)
+                VALUE '  1B RANK-1: '.
+           05 WS-RL-TOP1           PIC Z(11)9.
+           05 FILLER               PIC X(14) VALUE '  STATUS: '.
+           05 WS-RL-STATUS         PIC X(11).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT MAX-RESULT
+           READ MAX-RESULT
+             AT END
+               MOVE 0 TO WS-MAX-CALORIES
+             NOT AT END
+               MOVE MAX-RESULT-LINE TO WS-MAX-CALORIES
+           END-READ
+           CLOSE MAX-RESULT
+
+           OPEN INPUT TOP1-RESULT
+           READ TOP1-RESULT
+             AT END
+               MOVE 0 TO WS-TOP1-CALORIES
+             NOT AT END
+               MOVE TOP1-RESULT-LINE TO WS-TOP1-CALORIES
+           END-READ
+           CLOSE TOP1-RESULT
+
+           MOVE WS-MAX-CALORIES TO WS-RL-MAX
+           MOVE WS-TOP1-CALORIES TO WS-RL-TOP1
+           MOVE WS-MAX-CALORIES TO WS-MAX-DISP
+           MOVE WS-TOP1-CALORIES TO WS-TOP1-DISP
+
+           OPEN OUTPUT RECON-RPT
+           IF WS-MAX-CALORIES = WS-TOP1-CALORIES
+             MOVE 'MATCH' TO WS-RL-STATUS
+             MOVE WS-RECON-LINE TO RECON-RPT-LINE
+             WRITE RECON-RPT-LINE
+             CLOSE RECON-RPT
+             DISPLAY "Reconciliation OK: both programs agree on "
+               WS-MAX-DISP
+             MOVE 0 TO RETURN-CODE
+           ELSE
+             MOVE 'DISCREPANCY' TO WS-RL-STATUS
+             MOVE WS-RECON-LINE TO RECON-RPT-LINE
+             WRITE RECON-RPT-LINE
+             CLOSE RECON-RPT
+             DISPLAY "Reconciliation FAILED: aoc_2022-1 max "
+               WS-MAX-DISP " does not match aoc_2022-1b rank-1 "
+               WS-TOP1-DISP
+             MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
