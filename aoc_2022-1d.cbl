@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. aoc_2022-1d.
+       AUTHOR. Stephen Krochenski.
+       DATE-WRITTEN. Aug 09 2026.
+       REMARKS. Advent of Code 2022 Day 1 - input validation pass.
+           Reads the ELVES extract ahead of aoc_2022-1 and
+           aoc_2022-1b and confirms every non-blank CALORIES line is
+           all-numeric and within a sane digit range. Bad records are
+           written to an exception listing and RETURN-CODE is set
+           non-zero so a calling job step (or the batch wrapper) can
+           refuse to run the rollup programs against dirty data.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELVES
+           ASSIGN TO 'aoc_2022-1.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPT-RPT
+           ASSIGN TO 'aoc_2022-1-exceptions.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ELVES.
+           COPY ELFREC.
+
+       FD EXCEPT-RPT.
+       01 EXCEPT-RPT-LINE PIC X(60) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                  PIC A(1)  VALUE 'F'.
+       01 WS-CALORIES-AS-NUM      PIC 9(10) VALUE 0.
+       01 WS-LINE-NUM             PIC 9(07) VALUE 0.
+       01 WS-BAD-COUNT            PIC 9(07) VALUE 0.
+       01 WS-MAX-SANE-CALORIES    PIC 9(07) VALUE 9999999.
+       01 WS-EDIT-VALUE           PIC X(10).
+       01 WS-BAD-COUNT-TO-DISP    PIC Z(6)9.
+
+       01 WS-EXCEPT-LINE.
+           05 FILLER               PIC X(05) VALUE 'LINE '.
+           05 WS-EX-LINE-NUM       PIC Z(6)9.
+           05 FILLER               PIC X(11) VALUE '  VALUE [ '.
+           05 WS-EX-VALUE          PIC X(10).
+           05 FILLER               PIC X(03) VALUE ' ] '.
+           05 WS-EX-REASON         PIC X(20).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT ELVES
+           OPEN OUTPUT EXCEPT-RPT
+           PERFORM UNTIL WS-EOF = 'T'
+             READ ELVES
+             AT END
+               MOVE 'T' TO WS-EOF
+	     NOT AT END
+	       ADD 1 TO WS-LINE-NUM
+	       IF ELF-CALORIES <> ' '
+	         MOVE ELF-CALORIES TO WS-EDIT-VALUE
+	         INSPECT WS-EDIT-VALUE REPLACING TRAILING SPACE BY ZERO
+	         IF WS-EDIT-VALUE IS NOT NUMERIC
+	           MOVE WS-LINE-NUM TO WS-EX-LINE-NUM
+	           MOVE ELF-CALORIES TO WS-EX-VALUE
+	           MOVE 'NOT NUMERIC' TO WS-EX-REASON
+	           MOVE WS-EXCEPT-LINE TO EXCEPT-RPT-LINE
+	           WRITE EXCEPT-RPT-LINE
+	           ADD 1 TO WS-BAD-COUNT
+	         ELSE
+	           MOVE ELF-CALORIES TO WS-CALORIES-AS-NUM
+	           IF WS-CALORIES-AS-NUM = 0 OR
+	              WS-CALORIES-AS-NUM > WS-MAX-SANE-CALORIES
+	             MOVE WS-LINE-NUM TO WS-EX-LINE-NUM
+	             MOVE ELF-CALORIES TO WS-EX-VALUE
+	             MOVE 'OUT OF RANGE' TO WS-EX-REASON
+	             MOVE WS-EXCEPT-LINE TO EXCEPT-RPT-LINE
+	             WRITE EXCEPT-RPT-LINE
+	             ADD 1 TO WS-BAD-COUNT
+	           END-IF
+	         END-IF
+	       END-IF
+	     END-READ
+	   END-PERFORM
+           CLOSE ELVES
+           CLOSE EXCEPT-RPT
+
+           IF WS-BAD-COUNT > 0
+             MOVE WS-BAD-COUNT TO WS-BAD-COUNT-TO-DISP
+             DISPLAY "Validation FAILED: " WS-BAD-COUNT-TO-DISP
+               " bad record(s), see aoc_2022-1-exceptions.rpt"
+             MOVE 8 TO RETURN-CODE
+           ELSE
+             DISPLAY "Validation passed: 0 bad records"
+             MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
