@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. aoc_2022-1f.
+       AUTHOR. Stephen Krochenski.
+       DATE-WRITTEN. Aug 09 2026.
+       REMARKS. Advent of Code 2022 Day 1 - multi-day trend
+           comparison. Reads a control file listing dated ELVES
+           extracts (one run-date and filename per line), runs the
+           same max-calories / top-3 logic across each one in turn,
+           and writes a day-over-day comparison report so carrying
+           capacity trends can be read off without manually re-running
+           aoc_2022-1 and aoc_2022-1b against old copies of the data.
+      *
+      * Control file (aoc_2022-1-trend.ctl) layout, one line per day:
+      *   cols  1- 8  run date, YYYYMMDD
+      *   cols 10-49  path to that day's ELVES extract
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TREND-CTL
+           ASSIGN TO 'aoc_2022-1-trend.ctl'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ELVES
+           ASSIGN DYNAMIC WS-ELVES-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ELVES-FILE-STATUS.
+
+           SELECT TREND-RPT
+           ASSIGN TO 'aoc_2022-1-trend.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TREND-CTL.
+       01 TREND-CTL-LINE.
+           05 CTL-RUN-DATE         PIC 9(08).
+           05 FILLER               PIC X(01).
+           05 CTL-ELVES-FILENAME   PIC X(40).
+
+       FD ELVES.
+           COPY ELFREC.
+
+       FD TREND-RPT.
+       01 TREND-RPT-LINE PIC X(80) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CTL-EOF               PIC A(1)  VALUE 'F'.
+       01 WS-ELVES-EOF             PIC A(1)  VALUE 'F'.
+       01 WS-ELVES-FILENAME        PIC X(40).
+       01 WS-ELVES-FILE-STATUS     PIC X(02) VALUE '00'.
+       01 WS-ELVES-OPEN-OK         PIC A(1)  VALUE 'N'.
+       01 WS-CALORIES-AS-NUM       PIC 9(10) VALUE 0.
+       01 WS-DAY-COUNT             PIC 9(05) VALUE 0.
+       01 WS-DAY-IDX               PIC 9(05) VALUE 0.
+       01 WS-MAX-DAYS               PIC 9(05) VALUE 366.
+       01 WS-DAY-OVERFLOW           PIC A(1)  VALUE 'N'.
+       01 WS-DAY-COUNT-TO-DISP      PIC Z(4)9.
+
+       01 WS-DAY-TABLE.
+           05 WS-DAY-ENTRY OCCURS 366 TIMES.
+              10 WS-DAY-DATE         PIC 9(08) VALUE 0.
+              10 WS-DAY-MAX-CALORIES PIC 9(12) VALUE 0.
+              10 WS-DAY-TOP3-TOTAL   PIC 9(12) VALUE 0.
+
+      *    Rebuilt for every day's extract - same layout aoc_2022-1b
+      *    uses, slot 4 is the running-total buffer.
+       01 WS-MAX-CALORIES-TABLE.
+           05 WS-MAX-ENTRY OCCURS 4 TIMES.
+              10 WS-MAX-CALORIES     PIC 9(12) VALUE 0.
+
+       01 WS-DELTA                 PIC S9(12) VALUE 0.
+
+       01 WS-TREND-LINE.
+           05 FILLER                PIC X(06) VALUE 'DATE '.
+           05 WS-TL-DATE            PIC 9(08).
+           05 FILLER                PIC X(08) VALUE '  MAX: '.
+           05 WS-TL-MAX             PIC Z(11)9.
+           05 FILLER                PIC X(11) VALUE '  TOP-3: '.
+           05 WS-TL-TOP3            PIC Z(11)9.
+           05 FILLER                PIC X(10) VALUE '  CHANGE: '.
+           05 WS-TL-DELTA           PIC -(11)9.
+
+       PROCEDURE DIVISION.
+      *    Phase 1 - read the control file; for each day, re-run the
+      *    same max-calories / top-3 rollup aoc_2022-1 and aoc_2022-1b
+      *    use, one extract at a time.
+           OPEN INPUT TREND-CTL
+           PERFORM UNTIL WS-CTL-EOF = 'T'
+             READ TREND-CTL
+             AT END
+               MOVE 'T' TO WS-CTL-EOF
+             NOT AT END
+               IF TREND-CTL-LINE <> SPACES
+                 IF WS-DAY-COUNT < WS-MAX-DAYS
+                   ADD 1 TO WS-DAY-COUNT
+                   MOVE CTL-RUN-DATE TO WS-DAY-DATE(WS-DAY-COUNT)
+                   MOVE CTL-ELVES-FILENAME TO WS-ELVES-FILENAME
+
+                   MOVE 'F' TO WS-ELVES-EOF
+                   MOVE 0 TO WS-MAX-CALORIES(1)
+                   MOVE 0 TO WS-MAX-CALORIES(2)
+                   MOVE 0 TO WS-MAX-CALORIES(3)
+                   MOVE 0 TO WS-MAX-CALORIES(4)
+
+                   OPEN INPUT ELVES
+                   MOVE 'N' TO WS-ELVES-OPEN-OK
+                   IF WS-ELVES-FILE-STATUS = '00'
+                     MOVE 'Y' TO WS-ELVES-OPEN-OK
+                   ELSE
+                     DISPLAY "WARNING: COULD NOT OPEN ELVES EXTRACT "
+                       WS-ELVES-FILENAME " (STATUS "
+                       WS-ELVES-FILE-STATUS ") - SKIPPING THIS DAY"
+                     MOVE 'T' TO WS-ELVES-EOF
+                   END-IF
+                   PERFORM UNTIL WS-ELVES-EOF = 'T'
+                     READ ELVES
+                     AT END
+                       MOVE 'T' TO WS-ELVES-EOF
+                     NOT AT END
+                       IF ELF-CALORIES <> ' '
+                         MOVE ELF-CALORIES TO WS-CALORIES-AS-NUM
+                         ADD WS-CALORIES-AS-NUM TO WS-MAX-CALORIES(4)
+                       ELSE
+                         SORT WS-MAX-ENTRY
+                           ON DESCENDING KEY WS-MAX-CALORIES
+                         MOVE 0 TO WS-MAX-CALORIES(4)
+                       END-IF
+                     END-READ
+                   END-PERFORM
+                   IF WS-ELVES-OPEN-OK = 'Y'
+                     CLOSE ELVES
+                   END-IF
+
+      *            Capture the final elf if this day's extract has no
+      *            trailing blank line - same fix as aoc_2022-1b.
+                   IF WS-MAX-CALORIES(4) > 0
+                     SORT WS-MAX-ENTRY
+                       ON DESCENDING KEY WS-MAX-CALORIES
+                   END-IF
+
+                   MOVE WS-MAX-CALORIES(1)
+                     TO WS-DAY-MAX-CALORIES(WS-DAY-COUNT)
+                   COMPUTE WS-DAY-TOP3-TOTAL(WS-DAY-COUNT) =
+                     WS-MAX-CALORIES(1) + WS-MAX-CALORIES(2)
+                     + WS-MAX-CALORIES(3)
+                 ELSE
+                   MOVE 'Y' TO WS-DAY-OVERFLOW
+                 END-IF
+               END-IF
+             END-READ
+           END-PERFORM
+           CLOSE TREND-CTL
+
+      *    The table can only hold WS-MAX-DAYS entries; report instead
+      *    of silently corrupting memory past the end of the table.
+           IF WS-DAY-OVERFLOW = 'Y'
+             DISPLAY "WARNING: TREND CONTROL FILE EXCEEDS " WS-MAX-DAYS
+               " DAYS - REPORT TRUNCATED TO FIRST " WS-MAX-DAYS
+             MOVE 8 TO RETURN-CODE
+           END-IF
+
+      *    Phase 2 - write the day-over-day comparison report.
+           OPEN OUTPUT TREND-RPT
+           PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+             UNTIL WS-DAY-IDX > WS-DAY-COUNT
+             MOVE WS-DAY-DATE(WS-DAY-IDX) TO WS-TL-DATE
+             MOVE WS-DAY-MAX-CALORIES(WS-DAY-IDX) TO WS-TL-MAX
+             MOVE WS-DAY-TOP3-TOTAL(WS-DAY-IDX) TO WS-TL-TOP3
+             IF WS-DAY-IDX = 1
+      *        No prior day to compare the first entry against
+               MOVE 0 TO WS-DELTA
+               MOVE WS-DELTA TO WS-TL-DELTA
+             ELSE
+               COMPUTE WS-DELTA =
+                 WS-DAY-MAX-CALORIES(WS-DAY-IDX)
+                 - WS-DAY-MAX-CALORIES(WS-DAY-IDX - 1)
+               MOVE WS-DELTA TO WS-TL-DELTA
+             END-IF
+             MOVE WS-TREND-LINE TO TREND-RPT-LINE
+             WRITE TREND-RPT-LINE
+           END-PERFORM
+           CLOSE TREND-RPT
+
+           MOVE WS-DAY-COUNT TO WS-DAY-COUNT-TO-DISP
+           DISPLAY "Trend report written for " WS-DAY-COUNT-TO-DISP
+             " day(s)"
+           STOP RUN.
