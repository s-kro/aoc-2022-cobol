@@ -3,6 +3,30 @@
        AUTHOR. SK.
        DATE-WRITTEN. Oct 7 2023.
        REMARKS. Advent of Code 2022 Day 1 Part 2.
+      *
+      * Mod log:
+      * Aug 09 2026  SK  ELVES record now carries the elf's ID and an
+      *                  item description alongside the calorie value
+      *                  (see ELFREC.CPY), so each top-carrier slot
+      *                  can be traced back to a specific elf and the
+      *                  items that make up its total instead of just
+      *                  an anonymous running sum.
+      * Aug 09 2026  SK  "Top N" is now a run-time parameter (first
+      *                  command-line argument, default 3) instead of
+      *                  a table hard-coded to 3 real slots.
+      * Aug 09 2026  SK  Drop the rank-1 slot's calorie total to a
+      *                  handoff result file, alongside the existing
+      *                  DISPLAY, so aoc_2022-1e can reconcile it
+      *                  against aoc_2022-1's max-calories output.
+      * Aug 09 2026  SK  Append a dated line to a history report file
+      *                  on every run, so the top-N figure has a
+      *                  record that outlives the console session.
+      * Aug 09 2026  SK  Checkpoint the top-N table at each elf
+      *                  boundary so a long ELVES extract can be
+      *                  restarted without rereading from the top.
+      * Aug 09 2026  SK  Mark an elf's item list with a trailing
+      *                  ", ..." instead of silently cutting it off
+      *                  once it fills the 200-byte field.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,40 +35,315 @@
            ASSIGN TO 'aoc_2022-1.dat'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT TOP1-RESULT
+           ASSIGN TO 'aoc_2022-1b.result'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HISTORY-RPT
+           ASSIGN TO 'aoc_2022-1b-history.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO 'aoc_2022-1b.ckpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ELVES.
-       01 CALORIES PIC X(10) VALUE ' '.
-        
+           COPY ELFREC.
+
+       FD TOP1-RESULT.
+       01 TOP1-RESULT-LINE        PIC 9(12).
+
+       FD HISTORY-RPT.
+       01 HISTORY-RPT-LINE        PIC X(50) VALUE SPACES.
+
+      *    One header record (run position + top-N) followed by one
+      *    slot record per active rank, rewritten at every elf
+      *    boundary so a restart never has to resume a partial elf.
+       FD CHECKPOINT-FILE.
+       01 CKPT-LINE               PIC X(219) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
+       01 WS-RUN-DATE             PIC 9(08) VALUE 0.
+       01 WS-HIST-FILE-STATUS     PIC X(02) VALUE '00'.
+
+       01 WS-HISTORY-LINE.
+           05 WS-HL-DATE           PIC 9(08).
+           05 FILLER                PIC X(10) VALUE '  TOP-N: '.
+           05 WS-HL-TOP-N           PIC Z(2)9.
+           05 FILLER                PIC X(17) VALUE '  SUM-CALORIES: '.
+           05 WS-HL-SUM             PIC Z(11)9.
        01 WS-EOF                  PIC A(1)  VALUE 'F'.
        01 WS-CALORIES-AS-NUM      PIC 9(10) VALUE 0.
+       01 WS-ITEMS-PTR            PIC 9(03) VALUE 1.
+       01 WS-ITEMS-TRUNCATED      PIC X(01) VALUE 'N'.
+       01 WS-RANK                 PIC 9(05) VALUE 0.
+
+      *    How many top elves to sum, taken from the first
+      *    command-line argument; defaults to 3 (the original
+      *    top-3 behavior) when no parameter is given. Signed so a
+      *    negative argument (e.g. -5) keeps its sign through the
+      *    ACCEPT instead of coming back as an unsigned 005 and being
+      *    mistaken for a valid "top 5" request.
+       01 WS-TOP-N-PARM           PIC S9(03) VALUE 0.
+       01 WS-TOP-N                PIC 9(03) VALUE 3.
+       01 WS-MAX-TOP-N            PIC 9(03) VALUE 100.
+       01 WS-ACTIVE-SLOTS         PIC 9(03) VALUE 4.
+       01 WS-BUFFER-SLOT          PIC 9(03) VALUE 4.
+
        01 WS-MAX-CALORIES-TABLE.
-       05 WS-MAX-CALORIES         PIC 9(12) VALUE 0 OCCURS 4 TIMES.
-       01 WS-SUM-3-CALORIES       PIC 9(12).
-       01 WS-MAX-CALORIES-TO-DISP PIC Z(11)9(1). *> disp at least 1 zero  
+           05 WS-MAX-ENTRY OCCURS 1 TO 101 TIMES
+                DEPENDING ON WS-ACTIVE-SLOTS.
+              10 WS-MAX-CALORIES      PIC 9(12) VALUE 0.
+              10 WS-MAX-ELF-ID        PIC 9(05) VALUE 0.
+              10 WS-MAX-ITEMS         PIC X(200) VALUE SPACES.
+
+       01 WS-SUM-N-CALORIES       PIC 9(12) VALUE 0.
+       01 WS-MAX-CALORIES-TO-DISP PIC Z(11)9(1). *> disp at least 1 zero
+
+       01 WS-TOP-LINE.
+           05 FILLER                PIC X(06) VALUE 'RANK '.
+           05 WS-TL-RANK            PIC Z(4)9.
+           05 FILLER                PIC X(09) VALUE '  ELF-ID '.
+           05 WS-TL-ELF-ID          PIC Z(4)9.
+           05 FILLER                PIC X(11) VALUE '  CALORIES '.
+           05 WS-TL-CALORIES        PIC Z(11)9.
+           05 FILLER                PIC X(09) VALUE '  ITEMS: '.
+           05 WS-TL-ITEMS           PIC X(200).
+
+      *    Checkpoint/restart working storage. A checkpoint is taken
+      *    only at an elf boundary, since the running buffer slot
+      *    (WS-BUFFER-SLOT) is reset to zero right there - there is
+      *    no partially-summed elf to lose.
+       01 WS-CKPT-FILE-STATUS     PIC X(02) VALUE '00'.
+       01 WS-CKPT-INTERVAL        PIC 9(05) VALUE 500.
+       01 WS-ELVES-SINCE-CKPT     PIC 9(05) VALUE 0.
+       01 WS-LINES-READ           PIC 9(08) VALUE 0.
+       01 WS-RESTART-LINES        PIC 9(08) VALUE 0.
+       01 WS-RESTART-TOP-N        PIC 9(03) VALUE 0.
+       01 WS-SKIP-IDX             PIC 9(08) VALUE 0.
+       01 WS-CKPT-IDX             PIC 9(03) VALUE 0.
+       01 WS-RESTART-FAILED       PIC A(1)  VALUE 'N'.
+       01 WS-TOP-N-TO-DISP        PIC Z(2)9.
+
+       01 WS-CKPT-HEADER-LINE.
+           05 WS-CKPT-LINES-READ     PIC 9(08).
+           05 FILLER                 PIC X(01).
+           05 WS-CKPT-TOP-N          PIC 9(03).
+           05 FILLER                 PIC X(207) VALUE SPACES.
+
+       01 WS-CKPT-SLOT-LINE.
+           05 WS-CKPT-SLOT-CALORIES  PIC 9(12).
+           05 FILLER                 PIC X(01).
+           05 WS-CKPT-SLOT-ELF-ID    PIC 9(05).
+           05 FILLER                 PIC X(01).
+           05 WS-CKPT-SLOT-ITEMS     PIC X(200).
 
        PROCEDURE DIVISION.
+      *    Pick up "top N" from the command line; fall back to the
+      *    original top-3 behavior when it's missing or junk.
+           ACCEPT WS-TOP-N-PARM FROM COMMAND-LINE
+           IF WS-TOP-N-PARM > 0
+             MOVE WS-TOP-N-PARM TO WS-TOP-N
+           ELSE
+             MOVE 3 TO WS-TOP-N
+           END-IF
+      *    Pick up any checkpoint left by a prior run that didn't
+      *    reach STOP RUN; its TOP-N overrides the command line so a
+      *    restart stays consistent with the run it is resuming.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CKPT-LINE TO WS-CKPT-HEADER-LINE
+                 MOVE WS-CKPT-LINES-READ TO WS-RESTART-LINES
+                 MOVE WS-CKPT-TOP-N TO WS-RESTART-TOP-N
+                 MOVE WS-CKPT-TOP-N TO WS-TOP-N
+             END-READ
+           END-IF
+
+           IF WS-TOP-N > WS-MAX-TOP-N
+             MOVE WS-MAX-TOP-N TO WS-TOP-N
+           END-IF
+           COMPUTE WS-BUFFER-SLOT = WS-TOP-N + 1
+           MOVE WS-BUFFER-SLOT TO WS-ACTIVE-SLOTS
+
+           IF WS-RESTART-LINES > 0
+             PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-IDX > WS-RESTART-TOP-N
+               READ CHECKPOINT-FILE
+               MOVE CKPT-LINE TO WS-CKPT-SLOT-LINE
+               MOVE WS-CKPT-SLOT-CALORIES
+                 TO WS-MAX-CALORIES(WS-CKPT-IDX)
+               MOVE WS-CKPT-SLOT-ELF-ID
+                 TO WS-MAX-ELF-ID(WS-CKPT-IDX)
+               MOVE WS-CKPT-SLOT-ITEMS
+                 TO WS-MAX-ITEMS(WS-CKPT-IDX)
+             END-PERFORM
+           END-IF
+           IF WS-CKPT-FILE-STATUS = '00'
+             CLOSE CHECKPOINT-FILE
+           END-IF
+
            OPEN INPUT ELVES
+           IF WS-RESTART-LINES > 0
+             DISPLAY "RESTARTING FROM CHECKPOINT - SKIPPING "
+               WS-RESTART-LINES " LINE(S) ALREADY PROCESSED"
+             PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-RESTART-LINES
+                 OR WS-RESTART-FAILED = 'Y'
+               READ ELVES
+                 AT END
+                   MOVE 'Y' TO WS-RESTART-FAILED
+               END-READ
+             END-PERFORM
+             MOVE WS-RESTART-LINES TO WS-LINES-READ
+           END-IF
+
+      *    The checkpoint expects more lines than this ELVES extract
+      *    actually has - a stale checkpoint from a different extract,
+      *    or a shorter file after an operator fix. The restart can't
+      *    be trusted, so fail the job cleanly instead of letting the
+      *    runtime abend on the next READ.
+           IF WS-RESTART-FAILED = 'Y'
+             DISPLAY "CHECKPOINT RESTART FAILED - ELVES EXTRACT IS "
+               "SHORTER THAN THE CHECKPOINT EXPECTS - RERUN AFTER "
+               "CLEARING aoc_2022-1b.ckpt"
+             MOVE 8 TO RETURN-CODE
+             CLOSE ELVES
+             STOP RUN
+           END-IF
+
            PERFORM UNTIL WS-EOF = 'T'
              READ ELVES
              AT END
                MOVE 'T' TO WS-EOF
  	     NOT AT END
-	       IF CALORIES <> ' '
-	         MOVE CALORIES TO WS-CALORIES-AS-NUM
-	         ADD WS-CALORIES-AS-NUM TO WS-MAX-CALORIES(4) *> use as a buffer
+	       ADD 1 TO WS-LINES-READ
+	       IF ELF-CALORIES <> ' '
+	         MOVE ELF-CALORIES TO WS-CALORIES-AS-NUM
+      *          WS-BUFFER-SLOT is used as a running-total buffer
+	         ADD WS-CALORIES-AS-NUM
+	           TO WS-MAX-CALORIES(WS-BUFFER-SLOT)
       *	         END-ADD
+	         IF WS-MAX-ELF-ID(WS-BUFFER-SLOT) = 0
+	           MOVE ELF-ID TO WS-MAX-ELF-ID(WS-BUFFER-SLOT)
+	         END-IF
+	         IF WS-ITEMS-TRUNCATED = 'N'
+	           IF WS-MAX-ITEMS(WS-BUFFER-SLOT) = SPACES
+	             STRING FUNCTION TRIM(ELF-ITEM-DESC)
+	               DELIMITED BY SIZE
+	               INTO WS-MAX-ITEMS(WS-BUFFER-SLOT)
+	               WITH POINTER WS-ITEMS-PTR
+	               ON OVERFLOW
+	                 MOVE 'Y' TO WS-ITEMS-TRUNCATED
+	             END-STRING
+	           ELSE
+	             STRING ', ' DELIMITED BY SIZE
+	               FUNCTION TRIM(ELF-ITEM-DESC)
+	               DELIMITED BY SIZE
+	               INTO WS-MAX-ITEMS(WS-BUFFER-SLOT)
+	               WITH POINTER WS-ITEMS-PTR
+	               ON OVERFLOW
+	                 MOVE 'Y' TO WS-ITEMS-TRUNCATED
+	             END-STRING
+	           END-IF
+      *          Item list wouldn't fit the 200-byte field - mark it
+      *          so operations knows the list is cut off instead of
+      *          the remaining items silently vanishing.
+	           IF WS-ITEMS-TRUNCATED = 'Y'
+	             MOVE 196 TO WS-ITEMS-PTR
+	             STRING ', ...' DELIMITED BY SIZE
+	               INTO WS-MAX-ITEMS(WS-BUFFER-SLOT)
+	               WITH POINTER WS-ITEMS-PTR
+	           END-IF
+	         END-IF
 	       ELSE *> end of this elf's calorie count
-    		 SORT WS-MAX-CALORIES ON DESCENDING KEY WS-MAX-CALORIES
-	         MOVE 0 TO WS-MAX-CALORIES(4) *> Reset
+    		 SORT WS-MAX-ENTRY ON DESCENDING KEY WS-MAX-CALORIES
+	         MOVE 0 TO WS-MAX-CALORIES(WS-BUFFER-SLOT) *> Reset
+	         MOVE 0 TO WS-MAX-ELF-ID(WS-BUFFER-SLOT)
+	         MOVE SPACES TO WS-MAX-ITEMS(WS-BUFFER-SLOT)
+	         MOVE 1 TO WS-ITEMS-PTR
+	         MOVE 'N' TO WS-ITEMS-TRUNCATED
+		 ADD 1 TO WS-ELVES-SINCE-CKPT
+		 IF WS-ELVES-SINCE-CKPT >= WS-CKPT-INTERVAL
+		   MOVE WS-LINES-READ TO WS-CKPT-LINES-READ
+		   MOVE WS-TOP-N TO WS-CKPT-TOP-N
+		   OPEN OUTPUT CHECKPOINT-FILE
+		   MOVE WS-CKPT-HEADER-LINE TO CKPT-LINE
+		   WRITE CKPT-LINE
+		   PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+		     UNTIL WS-CKPT-IDX > WS-TOP-N
+		     MOVE WS-MAX-CALORIES(WS-CKPT-IDX)
+		       TO WS-CKPT-SLOT-CALORIES
+		     MOVE WS-MAX-ELF-ID(WS-CKPT-IDX)
+		       TO WS-CKPT-SLOT-ELF-ID
+		     MOVE WS-MAX-ITEMS(WS-CKPT-IDX)
+		       TO WS-CKPT-SLOT-ITEMS
+		     MOVE WS-CKPT-SLOT-LINE TO CKPT-LINE
+		     WRITE CKPT-LINE
+		   END-PERFORM
+		   CLOSE CHECKPOINT-FILE
+		   MOVE 0 TO WS-ELVES-SINCE-CKPT
+		 END-IF
 	       END-IF
  	     END-READ
 	   END-PERFORM
            CLOSE ELVES
-   	   COMPUTE WS-SUM-3-CALORIES = FUNCTION SUM(WS-MAX-CALORIES(1),
-  	     WS-MAX-CALORIES(2), WS-MAX-CALORIES(3))
-   	   MOVE WS-SUM-3-CALORIES TO WS-MAX-CALORIES-TO-DISP
-  	   DISPLAY  "Total calories of top 3 elves: "
+
+      *    Capture the final elf's running total if the extract has no
+      *    trailing blank line - otherwise it never gets folded into
+      *    the ranked slots and silently drops out of the top-N sum.
+           IF WS-MAX-CALORIES(WS-BUFFER-SLOT) > 0
+             SORT WS-MAX-ENTRY ON DESCENDING KEY WS-MAX-CALORIES
+           END-IF
+
+      *    Job ran to completion - clear the checkpoint so the next
+      *    run starts fresh instead of restarting from a stale point.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           MOVE 0 TO WS-SUM-N-CALORIES
+           PERFORM VARYING WS-RANK FROM 1 BY 1 UNTIL WS-RANK > WS-TOP-N
+             ADD WS-MAX-CALORIES(WS-RANK) TO WS-SUM-N-CALORIES
+           END-PERFORM
+   	   MOVE WS-SUM-N-CALORIES TO WS-MAX-CALORIES-TO-DISP
+   	   MOVE WS-TOP-N TO WS-TOP-N-TO-DISP
+  	   DISPLAY  "Total calories of top " WS-TOP-N-TO-DISP " elves: "
   	     WS-MAX-CALORIES-TO-DISP
+
+      *    Identify which elves made up that total and what they
+      *    were carrying, so operations isn't left with a bare sum.
+           PERFORM VARYING WS-RANK FROM 1 BY 1 UNTIL WS-RANK > WS-TOP-N
+             MOVE WS-RANK TO WS-TL-RANK
+             MOVE WS-MAX-ELF-ID(WS-RANK) TO WS-TL-ELF-ID
+             MOVE WS-MAX-CALORIES(WS-RANK) TO WS-TL-CALORIES
+             MOVE WS-MAX-ITEMS(WS-RANK) TO WS-TL-ITEMS
+             DISPLAY WS-TOP-LINE
+           END-PERFORM
+
+           OPEN OUTPUT TOP1-RESULT
+           MOVE WS-MAX-CALORIES(1) TO TOP1-RESULT-LINE
+           WRITE TOP1-RESULT-LINE
+           CLOSE TOP1-RESULT
+
+      *    Append today's figure to the history report so it is not
+      *    lost the moment the console session closes.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-HL-DATE
+           MOVE WS-TOP-N TO WS-HL-TOP-N
+           MOVE WS-SUM-N-CALORIES TO WS-HL-SUM
+           OPEN EXTEND HISTORY-RPT
+           IF WS-HIST-FILE-STATUS = '35'
+      *      First run - the history file doesn't exist yet
+             OPEN OUTPUT HISTORY-RPT
+           END-IF
+           MOVE WS-HISTORY-LINE TO HISTORY-RPT-LINE
+           WRITE HISTORY-RPT-LINE
+           CLOSE HISTORY-RPT
            STOP RUN.
