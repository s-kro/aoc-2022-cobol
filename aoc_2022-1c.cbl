@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. aoc_2022-1c.
+       AUTHOR. Stephen Krochenski.
+       DATE-WRITTEN. Aug 09 2026.
+       REMARKS. Advent of Code 2022 Day 1 - full ranked elf roster
+           report. Reads the same ELVES extract as aoc_2022-1 and
+           aoc_2022-1b but instead of just the max, writes a complete
+           sorted listing (elf sequence number, item count, total
+           calories, rank) to a report file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELVES
+           ASSIGN TO 'aoc_2022-1.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ROSTER-RPT
+           ASSIGN TO 'aoc_2022-1-roster.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ELVES.
+           COPY ELFREC.
+
+       FD ROSTER-RPT.
+       01 ROSTER-RPT-LINE PIC X(74) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                  PIC A(1)  VALUE 'F'.
+       01 WS-CALORIES-AS-NUM      PIC 9(10) VALUE 0.
+       01 WS-TOTAL-CALORIES       PIC 9(12) VALUE 0.
+       01 WS-ITEM-COUNT           PIC 9(05) VALUE 0.
+       01 WS-ELF-COUNT            PIC 9(05) VALUE 0.
+       01 WS-RANK                 PIC 9(05) VALUE 0.
+       01 WS-CUR-ELF-ID           PIC 9(05) VALUE 0.
+       01 WS-MAX-ROSTER           PIC 9(05) VALUE 1000.
+       01 WS-ROSTER-OVERFLOW      PIC A(1)  VALUE 'N'.
+       01 WS-ELF-COUNT-TO-DISP    PIC Z(4)9.
+
+       01 WS-ROSTER-TABLE.
+           05 WS-ROSTER-ENTRY OCCURS 1000 TIMES.
+              10 WS-ROSTER-SEQ          PIC 9(05) VALUE 0.
+              10 WS-ROSTER-ELF-ID       PIC 9(05) VALUE 0.
+              10 WS-ROSTER-ITEMS   PIC 9(05) VALUE 0.
+              10 WS-ROSTER-TOTAL        PIC 9(12) VALUE 0.
+
+       01 WS-ROSTER-LINE.
+           05 FILLER                PIC X(06) VALUE 'RANK '.
+           05 WS-RPT-RANK           PIC Z(4)9.
+           05 FILLER                PIC X(08) VALUE '  ELF # '.
+           05 WS-RPT-SEQ            PIC Z(4)9.
+           05 FILLER                PIC X(09) VALUE '  ELF-ID '.
+           05 WS-RPT-ELF-ID         PIC Z(4)9.
+           05 FILLER                PIC X(08) VALUE '  ITEMS '.
+           05 WS-RPT-ITEMS          PIC Z(4)9.
+           05 FILLER                PIC X(11) VALUE '  CALORIES '.
+           05 WS-RPT-TOTAL          PIC Z(11)9.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT ELVES
+           PERFORM UNTIL WS-EOF = 'T'
+             READ ELVES
+             AT END
+               MOVE 'T' TO WS-EOF
+	     NOT AT END
+	       IF ELF-CALORIES <> ' '
+	         MOVE ELF-CALORIES TO WS-CALORIES-AS-NUM
+	         ADD WS-CALORIES-AS-NUM TO WS-TOTAL-CALORIES
+	         ADD 1 TO WS-ITEM-COUNT
+	         IF WS-CUR-ELF-ID = 0
+	           MOVE ELF-ID TO WS-CUR-ELF-ID
+	         END-IF
+	       ELSE
+	         IF WS-ELF-COUNT < WS-MAX-ROSTER
+	           ADD 1 TO WS-ELF-COUNT
+	           MOVE WS-ELF-COUNT TO WS-ROSTER-SEQ(WS-ELF-COUNT)
+	           MOVE WS-CUR-ELF-ID
+	             TO WS-ROSTER-ELF-ID(WS-ELF-COUNT)
+	           MOVE WS-ITEM-COUNT
+	             TO WS-ROSTER-ITEMS(WS-ELF-COUNT)
+	           MOVE WS-TOTAL-CALORIES
+	             TO WS-ROSTER-TOTAL(WS-ELF-COUNT)
+	         ELSE
+	           MOVE 'Y' TO WS-ROSTER-OVERFLOW
+	         END-IF
+	         MOVE 0 TO WS-TOTAL-CALORIES *> Reset
+	         MOVE 0 TO WS-ITEM-COUNT *> Reset
+	         MOVE 0 TO WS-CUR-ELF-ID *> Reset
+	       END-IF
+	     END-READ
+	   END-PERFORM
+      *    Capture the final elf if the file has no trailing blank line
+           IF WS-TOTAL-CALORIES > 0 OR WS-ITEM-COUNT > 0
+             IF WS-ELF-COUNT < WS-MAX-ROSTER
+               ADD 1 TO WS-ELF-COUNT
+               MOVE WS-ELF-COUNT TO WS-ROSTER-SEQ(WS-ELF-COUNT)
+               MOVE WS-CUR-ELF-ID
+                 TO WS-ROSTER-ELF-ID(WS-ELF-COUNT)
+               MOVE WS-ITEM-COUNT
+                 TO WS-ROSTER-ITEMS(WS-ELF-COUNT)
+               MOVE WS-TOTAL-CALORIES
+                 TO WS-ROSTER-TOTAL(WS-ELF-COUNT)
+             ELSE
+               MOVE 'Y' TO WS-ROSTER-OVERFLOW
+             END-IF
+           END-IF
+           CLOSE ELVES
+
+      *    The table can only hold WS-MAX-ROSTER elves; report instead
+      *    of silently corrupting memory past the end of the table.
+           IF WS-ROSTER-OVERFLOW = 'Y'
+             DISPLAY "WARNING: ELVES EXTRACT EXCEEDS " WS-MAX-ROSTER
+               " ELVES - ROSTER TRUNCATED TO FIRST " WS-MAX-ROSTER
+             MOVE 8 TO RETURN-CODE
+           END-IF
+
+           SORT WS-ROSTER-ENTRY
+             ON DESCENDING KEY WS-ROSTER-TOTAL
+
+           OPEN OUTPUT ROSTER-RPT
+           PERFORM VARYING WS-RANK FROM 1 BY 1
+             UNTIL WS-RANK > WS-ELF-COUNT
+             MOVE WS-RANK TO WS-RPT-RANK
+             MOVE WS-ROSTER-SEQ(WS-RANK) TO WS-RPT-SEQ
+             MOVE WS-ROSTER-ELF-ID(WS-RANK) TO WS-RPT-ELF-ID
+             MOVE WS-ROSTER-ITEMS(WS-RANK) TO WS-RPT-ITEMS
+             MOVE WS-ROSTER-TOTAL(WS-RANK) TO WS-RPT-TOTAL
+             MOVE WS-ROSTER-LINE TO ROSTER-RPT-LINE
+             WRITE ROSTER-RPT-LINE
+           END-PERFORM
+           CLOSE ROSTER-RPT
+
+           MOVE WS-ELF-COUNT TO WS-ELF-COUNT-TO-DISP
+           DISPLAY "Roster report written for " WS-ELF-COUNT-TO-DISP
+             " elves"
+           STOP RUN.
