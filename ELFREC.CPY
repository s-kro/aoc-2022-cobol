@@ -0,0 +1,17 @@
+      *****************************************************************
+      * ELFREC.CPY
+      *
+      * Record layout for the ELVES extract (aoc_2022-1.dat).  Each
+      * item line carries the owning elf's ID and a short description
+      * of the item alongside its calorie count; a line of all spaces
+      * still marks the end of one elf's list and the start of the
+      * next.
+      *
+      * Mod log:
+      * Aug 09 2026  SK  Added ELF-ID and ELF-ITEM-DESC; record was
+      *                  previously a bare CALORIES PIC X(10).
+      *****************************************************************
+       01  ELF-RECORD.
+           05  ELF-ID                  PIC 9(05).
+           05  ELF-ITEM-DESC           PIC X(20).
+           05  ELF-CALORIES            PIC X(10).
