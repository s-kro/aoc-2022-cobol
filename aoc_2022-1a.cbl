@@ -3,6 +3,21 @@
        AUTHOR. Stephen Krochenski.
        DATE-WRITTEN. Sep 17 2023.
        REMARKS. Advent of Code 2022 Day 1 Part 1.
+      *
+      * Mod log:
+      * Aug 09 2026  SK  Drop the max elf's calorie total to a handoff
+      *                  result file, alongside the existing DISPLAY,
+      *                  so aoc_2022-1e can reconcile it against
+      *                  aoc_2022-1b's rank-1 slot.
+      * Aug 09 2026  SK  Append a dated line to a history report file
+      *                  on every run, so the max-calories figure has
+      *                  a record that outlives the console session.
+      * Aug 09 2026  SK  Count items alongside the running total so
+      *                  the top elf's item count and average calories
+      *                  per item come out in the report too.
+      * Aug 09 2026  SK  Checkpoint progress at each elf boundary so a
+      *                  long ELVES extract can be restarted without
+      *                  rereading from the top after an abend.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,41 +26,205 @@
            ASSIGN TO 'aoc_2022-1.dat'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT MAX-RESULT
+           ASSIGN TO 'aoc_2022-1a.result'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HISTORY-RPT
+           ASSIGN TO 'aoc_2022-1a-history.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO 'aoc_2022-1a.ckpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ELVES.
-       01 CALORIES PIC X(10) VALUE ' '.
-        
+           COPY ELFREC.
+
+       FD MAX-RESULT.
+       01 MAX-RESULT-LINE         PIC 9(12).
+
+       FD HISTORY-RPT.
+       01 HISTORY-RPT-LINE        PIC X(65) VALUE SPACES.
+
+      *    One-record snapshot of in-flight progress, rewritten at
+      *    every elf boundary so a restart never has to reprocess the
+      *    running total of an elf still in progress.
+       FD CHECKPOINT-FILE.
+       01 CKPT-LINE               PIC X(27) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
        01 WS-EOF                  PIC A(1)  VALUE 'F'.
        01 WS-CALORIES-AS-NUM      PIC 9(10) VALUE 0.
        01 WS-TOTAL-CALORIES       PIC 9(12) VALUE 0.
        01 WS-MAX-CALORIES         PIC 9(12) VALUE 0.
-       01 WS-MAX-CALORIES-TO-DISP PIC Z(11)9(1). *> disp at least 1 zero  
+       01 WS-MAX-CALORIES-TO-DISP PIC Z(11)9(1). *> disp at least 1 zero
+       01 WS-RUN-DATE             PIC 9(08) VALUE 0.
+       01 WS-HIST-FILE-STATUS     PIC X(02) VALUE '00'.
+
+       01 WS-ITEM-COUNT           PIC 9(05) VALUE 0.
+       01 WS-MAX-ITEM-COUNT       PIC 9(05) VALUE 0.
+       01 WS-AVG-CALORIES-ITEM    PIC 9(07) VALUE 0.
+       01 WS-ITEM-COUNT-TO-DISP   PIC Z(4)9.
+       01 WS-AVG-CALORIES-TO-DISP PIC Z(6)9.
+
+       01 WS-HISTORY-LINE.
+           05 WS-HL-DATE           PIC 9(08).
+           05 FILLER                PIC X(17) VALUE '  MAX-CALORIES: '.
+           05 WS-HL-MAX             PIC Z(11)9.
+           05 FILLER                PIC X(09) VALUE '  ITEMS: '.
+           05 WS-HL-ITEMS           PIC Z(4)9.
+           05 FILLER                PIC X(07) VALUE '  AVG: '.
+           05 WS-HL-AVG             PIC Z(6)9.
+
+      *    Checkpoint/restart working storage. A checkpoint is taken
+      *    only at an elf boundary (a blank separator line), since
+      *    that is the one point where there is no partially-summed
+      *    elf total to lose - restart never has to resume mid-elf.
+       01 WS-CKPT-FILE-STATUS     PIC X(02) VALUE '00'.
+       01 WS-CKPT-INTERVAL        PIC 9(05) VALUE 500.
+       01 WS-ELVES-SINCE-CKPT     PIC 9(05) VALUE 0.
+       01 WS-LINES-READ           PIC 9(08) VALUE 0.
+       01 WS-RESTART-LINES        PIC 9(08) VALUE 0.
+       01 WS-SKIP-IDX             PIC 9(08) VALUE 0.
+       01 WS-RESTART-FAILED       PIC A(1)  VALUE 'N'.
+
+       01 WS-CKPT-RECORD.
+           05 WS-CKPT-LINES-READ     PIC 9(08).
+           05 FILLER                 PIC X(01).
+           05 WS-CKPT-MAX-CALORIES   PIC 9(12).
+           05 FILLER                 PIC X(01).
+           05 WS-CKPT-MAX-ITEM-COUNT PIC 9(05).
 
        PROCEDURE DIVISION.
+      *    Pick up any checkpoint left by a prior run that didn't
+      *    reach STOP RUN; an empty or missing checkpoint file means
+      *    there is nothing to restart from.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CKPT-LINE TO WS-CKPT-RECORD
+                 MOVE WS-CKPT-LINES-READ TO WS-RESTART-LINES
+                 MOVE WS-CKPT-MAX-CALORIES TO WS-MAX-CALORIES
+                 MOVE WS-CKPT-MAX-ITEM-COUNT TO WS-MAX-ITEM-COUNT
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF
+
            OPEN INPUT ELVES
+           IF WS-RESTART-LINES > 0
+             DISPLAY "RESTARTING FROM CHECKPOINT - SKIPPING "
+               WS-RESTART-LINES " LINE(S) ALREADY PROCESSED"
+             PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-RESTART-LINES
+                 OR WS-RESTART-FAILED = 'Y'
+               READ ELVES
+                 AT END
+                   MOVE 'Y' TO WS-RESTART-FAILED
+               END-READ
+             END-PERFORM
+             MOVE WS-RESTART-LINES TO WS-LINES-READ
+           END-IF
+
+      *    The checkpoint expects more lines than this ELVES extract
+      *    actually has - a stale checkpoint from a different extract,
+      *    or a shorter file after an operator fix. The restart can't
+      *    be trusted, so fail the job cleanly instead of letting the
+      *    runtime abend on the next READ.
+           IF WS-RESTART-FAILED = 'Y'
+             DISPLAY "CHECKPOINT RESTART FAILED - ELVES EXTRACT IS "
+               "SHORTER THAN THE CHECKPOINT EXPECTS - RERUN AFTER "
+               "CLEARING aoc_2022-1a.ckpt"
+             MOVE 8 TO RETURN-CODE
+             CLOSE ELVES
+             STOP RUN
+           END-IF
+
            PERFORM UNTIL WS-EOF = 'T'
              READ ELVES
              AT END
                MOVE 'T' TO WS-EOF
  	     NOT AT END
-	       IF CALORIES <> ' '
-	         MOVE CALORIES TO WS-CALORIES-AS-NUM
+	       ADD 1 TO WS-LINES-READ
+	       IF ELF-CALORIES <> ' '
+	         MOVE ELF-CALORIES TO WS-CALORIES-AS-NUM
 	         ADD WS-CALORIES-AS-NUM TO WS-TOTAL-CALORIES
+	         ADD 1 TO WS-ITEM-COUNT
       *	         END-ADD
       *	         DISPLAY WS-TOTAL-CALORIES
  		 IF WS-TOTAL-CALORIES > WS-MAX-CALORIES
   		   MOVE WS-TOTAL-CALORIES TO WS-MAX-CALORIES
+		   MOVE WS-ITEM-COUNT TO WS-MAX-ITEM-COUNT
 		 END-IF
 	       ELSE
 	         MOVE 0 TO WS-TOTAL-CALORIES *> Reset
+	         MOVE 0 TO WS-ITEM-COUNT *> Reset
+		 ADD 1 TO WS-ELVES-SINCE-CKPT
+		 IF WS-ELVES-SINCE-CKPT >= WS-CKPT-INTERVAL
+		   MOVE WS-LINES-READ TO WS-CKPT-LINES-READ
+		   MOVE WS-MAX-CALORIES TO WS-CKPT-MAX-CALORIES
+		   MOVE WS-MAX-ITEM-COUNT TO WS-CKPT-MAX-ITEM-COUNT
+		   OPEN OUTPUT CHECKPOINT-FILE
+		   MOVE WS-CKPT-RECORD TO CKPT-LINE
+		   WRITE CKPT-LINE
+		   CLOSE CHECKPOINT-FILE
+		   MOVE 0 TO WS-ELVES-SINCE-CKPT
+		 END-IF
       *		 DISPLAY " "
 	       END-IF
  	     END-READ
 	   END-PERFORM
            CLOSE ELVES
+
+      *    Job ran to completion - clear the checkpoint so the next
+      *    run starts fresh instead of restarting from a stale point.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
       *    Format MAX_CALORIES to suppress leading zeros
    	   MOVE WS-MAX-CALORIES TO WS-MAX-CALORIES-TO-DISP
   	   DISPLAY  "Max Calories: " WS-MAX-CALORIES-TO-DISP
+
+      *    Average calories per item for the top elf; guard against a
+      *    zero item count so the COMPUTE can't blow up on an empty
+      *    extract.
+           IF WS-MAX-ITEM-COUNT > 0
+             COMPUTE WS-AVG-CALORIES-ITEM ROUNDED =
+               WS-MAX-CALORIES / WS-MAX-ITEM-COUNT
+           ELSE
+             MOVE 0 TO WS-AVG-CALORIES-ITEM
+           END-IF
+           MOVE WS-MAX-ITEM-COUNT TO WS-ITEM-COUNT-TO-DISP
+           MOVE WS-AVG-CALORIES-ITEM TO WS-AVG-CALORIES-TO-DISP
+           DISPLAY "Top Elf Item Count: " WS-ITEM-COUNT-TO-DISP
+           DISPLAY "Top Elf Avg Calories Per Item: "
+             WS-AVG-CALORIES-TO-DISP
+
+           OPEN OUTPUT MAX-RESULT
+           MOVE WS-MAX-CALORIES TO MAX-RESULT-LINE
+           WRITE MAX-RESULT-LINE
+           CLOSE MAX-RESULT
+
+      *    Append today's figure to the history report so it is not
+      *    lost the moment the console session closes.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-HL-DATE
+           MOVE WS-MAX-CALORIES TO WS-HL-MAX
+           MOVE WS-MAX-ITEM-COUNT TO WS-HL-ITEMS
+           MOVE WS-AVG-CALORIES-ITEM TO WS-HL-AVG
+           OPEN EXTEND HISTORY-RPT
+           IF WS-HIST-FILE-STATUS = '35'
+      *      First run - the history file doesn't exist yet
+             OPEN OUTPUT HISTORY-RPT
+           END-IF
+           MOVE WS-HISTORY-LINE TO HISTORY-RPT-LINE
+           WRITE HISTORY-RPT-LINE
+           CLOSE HISTORY-RPT
            STOP RUN.
